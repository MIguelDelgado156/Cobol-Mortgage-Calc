@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILDIDX.
+
+      *> Loads the sequential income extract into an indexed file
+      *> keyed on MID so LOOKUP can pull a single loan without a
+      *> full batch scan. Run this once per extract, ahead of LOOKUP,
+      *> the same way BUILDIDX -> LOOKUP is the day's only consumer
+      *> of income.idx.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INCOME ASSIGN TO INCOME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT INCOMEIDX ASSIGN TO INCOMEIDX
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IX-MID
+           FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INCOME.
+       01 INCOME-FILE.
+           COPY INCREC.
+
+       FD INCOMEIDX.
+       01 INCOMEIDX-REC.
+           COPY INCREC
+               REPLACING ==MID== BY ==IX-MID==
+                         ==NAME== BY ==IX-NAME==
+                         ==P== BY ==IX-P==
+                         ==APR== BY ==IX-APR==
+                         ==MONTH== BY ==IX-MONTH==
+                         ==ESCROW== BY ==IX-ESCROW==
+                         ==TAX-AMT== BY ==IX-TAX-AMT==
+                         ==LOAN-TYPE== BY ==IX-LOAN-TYPE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INCOME.
+           COPY INCREC
+               REPLACING ==MID== BY ==WS-MID==
+                         ==NAME== BY ==WS-NAME==
+                         ==P== BY ==WS-P==
+                         ==APR== BY ==WS-APR==
+                         ==MONTH== BY ==WS-MONTH==
+                         ==ESCROW== BY ==WS-ESCROW==
+                         ==TAX-AMT== BY ==WS-TAX-AMT==
+                         ==LOAN-TYPE== BY ==WS-LOAN-TYPE==.
+       01 WS-EOF PIC A(1).
+       01 WS-IDX-STATUS PIC X(2).
+       01 WS-LOAD-COUNT PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT INCOME.
+           OPEN OUTPUT INCOMEIDX.
+           READ INCOME INTO WS-INCOME
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           PERFORM UNTIL WS-EOF = 'Y'
+               MOVE WS-MID TO IX-MID
+               MOVE WS-NAME TO IX-NAME
+               MOVE WS-P TO IX-P
+               MOVE WS-APR TO IX-APR
+               MOVE WS-MONTH TO IX-MONTH
+               MOVE WS-ESCROW TO IX-ESCROW
+               MOVE WS-TAX-AMT TO IX-TAX-AMT
+               MOVE WS-LOAN-TYPE TO IX-LOAN-TYPE
+               WRITE INCOMEIDX-REC
+                 INVALID KEY
+                   DISPLAY "DUPLICATE MID, SKIPPED: " WS-MID
+                 NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+               END-WRITE
+               READ INCOME INTO WS-INCOME
+                 AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+           DISPLAY "LOADED " WS-LOAD-COUNT " RECORDS INTO INCOME.IDX".
+           CLOSE INCOME.
+           CLOSE INCOMEIDX.
+           STOP RUN.
