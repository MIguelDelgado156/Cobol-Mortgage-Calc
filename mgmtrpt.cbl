@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGMTRPT.
+
+      *> Management ranking report. Pass NAME on the command line to
+      *> sort alphabetically by borrower; any other value (or none)
+      *> sorts by computed mortgage amount, descending. Either way
+      *> the detail listing comes back in that sort order, and a
+      *> separate summary section totals each MID range (hundreds
+      *> bucket) independent of the sort order, followed by a grand
+      *> total for the whole run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INCOME ASSIGN TO INCOME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SORTWORK ASSIGN TO 'sortwork.tmp'.
+       SELECT RPTFILE ASSIGN TO RPTFILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INCOME.
+       01 INCOME-FILE.
+           COPY INCREC.
+
+       SD SORTWORK.
+       01 SORT-REC.
+         05 SRT-MID PIC 9(3).
+         05 SRT-NAME PIC A(14).
+         05 SRT-PAYMENT PIC S9(7)V99.
+         05 SRT-P PIC 9(6).
+         05 SRT-APR PIC S9(1)V9(2).
+         05 SRT-MONTH PIC 9(2).
+
+       FD RPTFILE.
+       01 RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INCOME.
+           COPY INCREC
+               REPLACING ==MID== BY ==WS-MID==
+                         ==NAME== BY ==WS-NAME==
+                         ==P== BY ==WS-P==
+                         ==APR== BY ==WS-APR==
+                         ==MONTH== BY ==WS-MONTH==
+                         ==ESCROW== BY ==WS-ESCROW==
+                         ==TAX-AMT== BY ==WS-TAX-AMT==
+                         ==LOAN-TYPE== BY ==WS-LOAN-TYPE==.
+       01 WS-EOF PIC A(1).
+       01 WS-SORT-EOF PIC A(1).
+       01 WS-MORT PIC S9(7)V99.
+       01 WS-PAYMENT PIC S9(7)V99.
+
+       01 WS-PARM PIC X(10).
+       01 WS-RPT-LINE PIC X(80).
+       01 WS-PAYMENT-DISP PIC $,$$$,$$$,$$9.99CR.
+       01 WS-SUBTOTAL-DISP PIC $,$$$,$$$,$$9.99CR.
+       01 WS-GRAND-TOTAL-DISP PIC $,$$$,$$$,$$9.99CR.
+
+      *> Range totals are kept in a table indexed by MID hundreds
+      *> bucket (0-9) so the summary is correct regardless of which
+      *> key the detail listing is sorted on.
+       01 WS-RANGE-TOTALS.
+           05 WS-RANGE-TOTAL PIC S9(8)V99 OCCURS 10 TIMES VALUE ZERO.
+       01 WS-CURRENT-RANGE PIC 9(1).
+       01 WS-RANGE-IDX PIC 9(2).
+       01 WS-RANGE-REMAINDER PIC 9(2).
+       01 WS-RANGE-LOW PIC 9(3).
+       01 WS-RANGE-HIGH PIC 9(3).
+       01 WS-RANGE-LOW-DISP PIC ZZ9.
+       01 WS-RANGE-HIGH-DISP PIC ZZ9.
+       01 WS-GRAND-TOTAL PIC S9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           OPEN OUTPUT RPTFILE.
+           MOVE SPACE TO RPT-REC.
+           STRING "MID NAME           PAYMENT" DELIMITED BY SIZE
+               INTO RPT-REC.
+           WRITE RPT-REC.
+           IF WS-PARM = "NAME"
+               SORT SORTWORK ON ASCENDING KEY SRT-NAME
+                   INPUT PROCEDURE IS BUILD-SORT-RECORDS
+                   OUTPUT PROCEDURE IS PRINT-SORTED-REPORT
+           ELSE
+               SORT SORTWORK ON DESCENDING KEY SRT-PAYMENT
+                   INPUT PROCEDURE IS BUILD-SORT-RECORDS
+                   OUTPUT PROCEDURE IS PRINT-SORTED-REPORT
+           END-IF.
+           PERFORM WRITE-RANGE-SUBTOTALS.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE RPTFILE.
+           STOP RUN.
+
+       BUILD-SORT-RECORDS.
+           OPEN INPUT INCOME.
+           READ INCOME INTO WS-INCOME
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           PERFORM UNTIL WS-EOF = 'Y'
+               MULTIPLY WS-P BY WS-APR GIVING WS-MORT
+               IF WS-MONTH NOT = 0
+                   DIVIDE WS-MONTH INTO WS-MORT GIVING WS-PAYMENT
+               ELSE
+                   MOVE 0 TO WS-PAYMENT
+               END-IF
+               IF WS-PAYMENT NOT = 0
+                   MOVE WS-MID TO SRT-MID
+                   MOVE WS-NAME TO SRT-NAME
+                   MOVE WS-PAYMENT TO SRT-PAYMENT
+                   MOVE WS-P TO SRT-P
+                   MOVE WS-APR TO SRT-APR
+                   MOVE WS-MONTH TO SRT-MONTH
+                   RELEASE SORT-REC
+               END-IF
+               READ INCOME INTO WS-INCOME
+                 AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE INCOME.
+
+       PRINT-SORTED-REPORT.
+           RETURN SORTWORK INTO SORT-REC
+             AT END MOVE 'Y' TO WS-SORT-EOF
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               PERFORM WRITE-DETAIL-LINE
+               DIVIDE SRT-MID BY 100 GIVING WS-CURRENT-RANGE
+                   REMAINDER WS-RANGE-REMAINDER
+               ADD 1 TO WS-CURRENT-RANGE GIVING WS-RANGE-IDX
+               ADD SRT-PAYMENT TO WS-RANGE-TOTAL(WS-RANGE-IDX)
+               ADD SRT-PAYMENT TO WS-GRAND-TOTAL
+               RETURN SORTWORK INTO SORT-REC
+                 AT END MOVE 'Y' TO WS-SORT-EOF
+               END-RETURN
+           END-PERFORM.
+
+       WRITE-DETAIL-LINE.
+           MOVE SRT-PAYMENT TO WS-PAYMENT-DISP.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING SRT-MID "  " SRT-NAME " " WS-PAYMENT-DISP
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           MOVE WS-RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+
+       WRITE-RANGE-SUBTOTALS.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING "--- SUBTOTALS BY MID RANGE ---" DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           MOVE WS-RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+           PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
+               UNTIL WS-RANGE-IDX > 10
+               IF WS-RANGE-TOTAL(WS-RANGE-IDX) NOT = ZERO
+                   PERFORM WRITE-SUBTOTAL-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-SUBTOTAL-LINE.
+           COMPUTE WS-RANGE-LOW = (WS-RANGE-IDX - 1) * 100.
+           COMPUTE WS-RANGE-HIGH = WS-RANGE-LOW + 99.
+           MOVE WS-RANGE-LOW TO WS-RANGE-LOW-DISP.
+           MOVE WS-RANGE-HIGH TO WS-RANGE-HIGH-DISP.
+           MOVE WS-RANGE-TOTAL(WS-RANGE-IDX) TO WS-SUBTOTAL-DISP.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING "  MID " WS-RANGE-LOW-DISP "-" WS-RANGE-HIGH-DISP
+               " SUBTOTAL: " WS-SUBTOTAL-DISP
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           MOVE WS-RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISP.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING "*** GRAND TOTAL: " WS-GRAND-TOTAL-DISP " ***"
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           MOVE WS-RPT-LINE TO RPT-REC.
+           WRITE RPT-REC.
