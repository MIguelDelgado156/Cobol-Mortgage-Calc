@@ -0,0 +1,60 @@
+//CALCJOB  JOB  (ACCTNO),'MORTGAGE CALC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly mortgage batch run.                                  *
+//* CLEANFILE, EXCEPTFILE, OUTFILE, CHKPT and RPTFILE are each a  *
+//* GDG base ((+1) creates that run's new generation) so every    *
+//* night gets its own fresh dataset with no manual delete step   *
+//* and no risk of one night's report appending onto the last --  *
+//* a DD allocated MOD positions at end-of-data for OUTPUT        *
+//* regardless of whether the program OPENs OUTPUT or EXTEND, so  *
+//* a fixed, reused DSN would silently grow forever. The GDG      *
+//* bases (MORT.PROD.DAILY.VALID/.EXCEPT/.REPORT/.CHKPT/.MGMTRPT) *
+//* must already exist (one-time IDCAMS DEFINE GDG, LIMIT at      *
+//* least 3-5 generations per base to keep a short history).      *
+//* AUDITFILE is deliberately NOT a GDG -- it is one continuously *
+//* accumulating dataset spanning every day, per its own design.  *
+//*                                                                *
+//* Restart with RD=R or RESTART=stepname after an abend -- CALC  *
+//* keeps its own checkpoint of how many INCOME records it has    *
+//* gotten through in CHKPT, so a rerun of CALCSTEP resumes       *
+//* partway through INCOME instead of reprocessing the whole      *
+//* extract. Resubmitting the SAME day's aborted CALCSTEP (not a  *
+//* fresh day) needs two edits below first: change OUTFILE's and  *
+//* CHKPT's generation reference from (+1) to (0) and their DISP  *
+//* from (NEW,CATLG,CATLG) to (MOD,CATLG,CATLG), so the partial   *
+//* generation the aborted attempt already cataloged is extended  *
+//* instead of a second, empty one being created alongside it.    *
+//*--------------------------------------------------------------*
+//VALSTEP  EXEC PGM=VALIDATE
+//STEPLIB  DD   DSN=MORT.PROD.LOADLIB,DISP=SHR
+//INCOME   DD   DSN=MORT.PROD.DAILY.EXTRACT,DISP=SHR
+//CLEANFILE DD  DSN=MORT.PROD.DAILY.VALID(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//EXCEPTFILE DD DSN=MORT.PROD.DAILY.EXCEPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//CALCSTEP EXEC PGM=CALC,COND=(4,GT,VALSTEP)
+//STEPLIB  DD   DSN=MORT.PROD.LOADLIB,DISP=SHR
+//INCOME   DD   DSN=MORT.PROD.DAILY.VALID(0),DISP=SHR
+//OUTFILE  DD   DSN=MORT.PROD.DAILY.REPORT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//CHKPT    DD   DSN=MORT.PROD.DAILY.CHKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITFILE DD  DSN=MORT.PROD.DAILY.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPTSTEP  EXEC PGM=MGMTRPT,COND=(4,GT,CALCSTEP)
+//STEPLIB  DD   DSN=MORT.PROD.LOADLIB,DISP=SHR
+//INCOME   DD   DSN=MORT.PROD.DAILY.VALID(0),DISP=SHR
+//RPTFILE  DD   DSN=MORT.PROD.DAILY.MGMTRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
