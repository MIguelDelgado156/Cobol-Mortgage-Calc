@@ -1,58 +1,233 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC.
 
+      *> Main daily mortgage run. Reads INCOME, writes one report
+      *> line per loan to OUTFILE plus a control-totals footer, and
+      *> logs any loan whose computed payment comes back zero to
+      *> AUDITFILE. CHKPT tracks how many INCOME records this run
+      *> has gotten through so an abended run can resume without
+      *> reprocessing; CHKPT is cleared on a normal end of job so
+      *> the next day's fresh extract always starts at record one.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INCOME ASSIGN TO 'input.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OUTFILE ASSIGN TO 'output.txt'
+       SELECT INCOME ASSIGN TO INCOME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OUTFILE ASSIGN TO OUTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTFILE-STATUS.
+       SELECT CHKPTFILE ASSIGN TO CHKPT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+       SELECT AUDITFILE ASSIGN TO AUDITFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INCOME.
        01 INCOME-FILE.
-         05 MID PIC 9(3).
-         05 FILLER PIC X(1).
-         05 NAME PIC A(14).
-         05 FILLER PIC X(1).
-         05 P PIC 9(6).
-         05 FILLER PIC X(1).
-         05 APR PIC S9(1)V9(2).
-         05 FILLER PIC X(1).
-         05 MONTH PIC 9(2).
+           COPY INCREC.
+
+       FD OUTFILE.
+       01 OUTFILE-REC PIC X(60).
+
+       FD CHKPTFILE.
+       01 CHKPT-REC.
+           05 CHKPT-MID PIC 9(3).
+           05 CHKPT-READ-COUNT PIC 9(7).
+           05 CHKPT-DISPLAY-COUNT PIC 9(7).
+           05 CHKPT-SKIP-COUNT PIC 9(7).
+           05 CHKPT-P-TOTAL PIC 9(9).
+           05 CHKPT-APR-TOTAL PIC S9(5)V9(2).
+
+       FD AUDITFILE.
+       01 AUDIT-REC PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 WS-INCOME.
-         05 WS-MID PIC 9(3).
-         05 FILLER PIC X(1).
-         05 WS-NAME PIC A(14).
-         05 FILLER PIC X(1).
-         05 WS-P PIC 9(6).
-         05 FILLER PIC X(1).
-         05 WS-APR PIC S9(1)V9(2).
-         05 FILLER PIC X(1).
-         05 WS-MONTH PIC 9(2).
-       01 WS-MORT PIC 9(5).
-       01 WS-OUTPUT PIC ZZZZ.ZZ.
+           COPY INCREC
+               REPLACING ==MID== BY ==WS-MID==
+                         ==NAME== BY ==WS-NAME==
+                         ==P== BY ==WS-P==
+                         ==APR== BY ==WS-APR==
+                         ==MONTH== BY ==WS-MONTH==
+                         ==ESCROW== BY ==WS-ESCROW==
+                         ==TAX-AMT== BY ==WS-TAX-AMT==
+                         ==LOAN-TYPE== BY ==WS-LOAN-TYPE==.
+       01 WS-MORT PIC S9(7)V99.
+       01 WS-PAYMT-AMT PIC S9(7)V99.
+       01 WS-OUTPUT PIC $,$$$,$$$,$$9.99CR.
        01 WS-EOF PIC A(1).
+       01 WS-REPORT-LINE PIC X(60).
+
+       01 WS-READ-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-DISPLAY-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-P-TOTAL PIC 9(9) VALUE ZERO.
+       01 WS-APR-TOTAL PIC S9(5)V9(2) VALUE ZERO.
+       01 WS-APR-AVG PIC S9(3)V9(4) VALUE ZERO.
+       01 WS-CONTROL-LINE PIC X(60).
+       01 WS-P-TOTAL-DISP PIC Z,ZZZ,ZZZ,ZZ9.
+       01 WS-APR-AVG-DISP PIC Z9.9999.
+
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-CKPT-EOF PIC A(1).
+       01 WS-OUTFILE-STATUS PIC X(2).
+       01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-FILE-POS PIC 9(7) VALUE ZERO.
+
+       01 WS-RUN-ID PIC X(14).
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-AUDIT-LINE PIC X(100).
+       01 WS-AUDIT-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
-           OPEN INPUT INCOME. 
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:14) TO WS-RUN-ID.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT INCOME.
+           PERFORM OPEN-OUTFILE.
+           PERFORM OPEN-AUDITFILE.
+           READ INCOME INTO WS-INCOME
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ
            PERFORM UNTIL WS-EOF='Y'
+             ADD 1 TO WS-FILE-POS
+             IF WS-FILE-POS > WS-RESTART-COUNT
+               ADD 1 TO WS-READ-COUNT
+               ADD WS-P TO WS-P-TOTAL
+               ADD WS-APR TO WS-APR-TOTAL
                MULTIPLY WS-P BY WS-APR GIVING WS-MORT
-               DIVIDE WS-MONTH INTO WS-MORT GIVING WS-OUTPUT
-               IF WS-OUTPUT = SPACE THEN
-                 CONTINUE
+               DIVIDE WS-MONTH INTO WS-MORT GIVING WS-PAYMT-AMT
+               IF WS-PAYMT-AMT = ZERO THEN
+                 ADD 1 TO WS-SKIP-COUNT
+                 PERFORM WRITE-AUDIT-RECORD
                ELSE
+                 ADD 1 TO WS-DISPLAY-COUNT
+                 MOVE WS-PAYMT-AMT TO WS-OUTPUT
                  DISPLAY "Mortage for: " WS-NAME " is " WS-OUTPUT
+                 MOVE SPACE TO WS-REPORT-LINE
+                 STRING WS-MID "  " WS-NAME " " WS-P "  " WS-APR
+                     "  " WS-MONTH "  " WS-OUTPUT
+                     DELIMITED BY SIZE INTO WS-REPORT-LINE
+                 MOVE WS-REPORT-LINE TO OUTFILE-REC
+                 WRITE OUTFILE-REC
                END-IF
-             READ INCOME INTO WS-INCOME 
+               PERFORM WRITE-CHECKPOINT
+             END-IF
+             READ INCOME INTO WS-INCOME
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END DISPLAY WS-INCOME
              END-READ
            END-PERFORM.
+           PERFORM WRITE-CONTROL-TOTALS.
+           MOVE "*** END OF MORTGAGE REPORT ***" TO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO OUTFILE-REC.
+           WRITE OUTFILE-REC.
+           PERFORM CLEAR-CHECKPOINT.
            CLOSE INCOME.
+           CLOSE OUTFILE.
+           CLOSE AUDITFILE.
            STOP RUN.
 
+       OPEN-OUTFILE.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND OUTFILE
+           END-IF.
+           IF WS-RESTART-COUNT = 0 OR WS-OUTFILE-STATUS = "35"
+               OPEN OUTPUT OUTFILE
+               MOVE "MID NAME           PRINCIPAL APR  TERM  PAYMENT"
+                 TO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO OUTFILE-REC
+               WRITE OUTFILE-REC
+           END-IF.
+
+      *> Restart position is tracked by how many INCOME records the
+      *> prior attempt had already gotten through (WS-FILE-POS in
+      *> the main loop), not by comparing MID values -- INCOME is
+      *> not guaranteed to be in ascending MID order, so a key
+      *> comparison would skip or miss records depending on how the
+      *> extract happens to be laid out.
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHKPTFILE.
+           IF WS-CKPT-STATUS = "00"
+               MOVE 'N' TO WS-CKPT-EOF
+               PERFORM READ-CHECKPOINT-RECORD UNTIL WS-CKPT-EOF = 'Y'
+               CLOSE CHKPTFILE
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHKPTFILE
+             AT END MOVE 'Y' TO WS-CKPT-EOF
+             NOT AT END
+               MOVE CHKPT-READ-COUNT TO WS-RESTART-COUNT
+               MOVE CHKPT-READ-COUNT TO WS-READ-COUNT
+               MOVE CHKPT-DISPLAY-COUNT TO WS-DISPLAY-COUNT
+               MOVE CHKPT-SKIP-COUNT TO WS-SKIP-COUNT
+               MOVE CHKPT-P-TOTAL TO WS-P-TOTAL
+               MOVE CHKPT-APR-TOTAL TO WS-APR-TOTAL
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           OPEN EXTEND CHKPTFILE.
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CHKPTFILE
+           END-IF.
+           MOVE WS-MID TO CHKPT-MID.
+           MOVE WS-READ-COUNT TO CHKPT-READ-COUNT.
+           MOVE WS-DISPLAY-COUNT TO CHKPT-DISPLAY-COUNT.
+           MOVE WS-SKIP-COUNT TO CHKPT-SKIP-COUNT.
+           MOVE WS-P-TOTAL TO CHKPT-P-TOTAL.
+           MOVE WS-APR-TOTAL TO CHKPT-APR-TOTAL.
+           WRITE CHKPT-REC.
+           CLOSE CHKPTFILE.
+
+      *> Runs only when the whole extract completes normally, so an
+      *> abended run still leaves its checkpoint behind to resume
+      *> from. Truncates CHKPT back to empty so the next day's fresh
+      *> extract is never mistaken for a leftover restart position.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPTFILE.
+           CLOSE CHKPTFILE.
+
+       OPEN-AUDITFILE.
+           OPEN EXTEND AUDITFILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDITFILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACE TO WS-AUDIT-LINE.
+           STRING WS-RUN-ID "  " WS-MID "  " WS-NAME " " WS-P
+               "  " WS-APR "  " WS-MONTH
+               "  ZERO OR INVALID COMPUTED PAYMENT"
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+           MOVE WS-AUDIT-LINE TO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+       WRITE-CONTROL-TOTALS.
+           IF WS-READ-COUNT > 0
+               COMPUTE WS-APR-AVG ROUNDED =
+                   WS-APR-TOTAL / WS-READ-COUNT
+           END-IF.
+           MOVE WS-P-TOTAL TO WS-P-TOTAL-DISP.
+           MOVE WS-APR-AVG TO WS-APR-AVG-DISP.
+           MOVE SPACE TO WS-CONTROL-LINE.
+           STRING "READ: " WS-READ-COUNT
+               "  DISPLAYED: " WS-DISPLAY-COUNT
+               "  SKIPPED: " WS-SKIP-COUNT
+               DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+           DISPLAY WS-CONTROL-LINE.
+           MOVE WS-CONTROL-LINE TO OUTFILE-REC.
+           WRITE OUTFILE-REC.
+           MOVE SPACE TO WS-CONTROL-LINE.
+           STRING "SUM P: " WS-P-TOTAL-DISP
+               "  AVG APR: " WS-APR-AVG-DISP
+               DELIMITED BY SIZE INTO WS-CONTROL-LINE.
+           DISPLAY WS-CONTROL-LINE.
+           MOVE WS-CONTROL-LINE TO OUTFILE-REC.
+           WRITE OUTFILE-REC.
+
