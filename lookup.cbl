@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUP.
+
+      *> One-off "what's the mortgage on loan NNN" query against the
+      *> indexed copy of the income file (see BUILDIDX). Pass the MID
+      *> on the command line. Computes the payment the same way CALC's
+      *> main run does, so the answer matches what that day's report
+      *> would have shown for this loan.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INCOMEIDX ASSIGN TO INCOMEIDX
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IX-MID
+           FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INCOMEIDX.
+       01 INCOMEIDX-REC.
+           COPY INCREC
+               REPLACING ==MID== BY ==IX-MID==
+                         ==NAME== BY ==IX-NAME==
+                         ==P== BY ==IX-P==
+                         ==APR== BY ==IX-APR==
+                         ==MONTH== BY ==IX-MONTH==
+                         ==ESCROW== BY ==IX-ESCROW==
+                         ==TAX-AMT== BY ==IX-TAX-AMT==
+                         ==LOAN-TYPE== BY ==IX-LOAN-TYPE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOOKUP-MID PIC 9(3).
+       01 WS-IDX-STATUS PIC X(2).
+       01 WS-MORT PIC S9(7)V99.
+       01 WS-PAYMENT PIC $,$$$,$$$,$$9.99CR.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-LOOKUP-MID FROM COMMAND-LINE.
+           OPEN INPUT INCOMEIDX.
+           IF WS-IDX-STATUS NOT = "00"
+               DISPLAY "INCOME INDEX FILE NOT AVAILABLE -- RUN "
+                   "BUILDIDX FIRST"
+               STOP RUN
+           END-IF.
+           MOVE WS-LOOKUP-MID TO IX-MID.
+           READ INCOMEIDX
+             INVALID KEY
+               DISPLAY "MID " WS-LOOKUP-MID " NOT FOUND"
+             NOT INVALID KEY
+               PERFORM DISPLAY-LOOKUP-RESULT
+           END-READ.
+           CLOSE INCOMEIDX.
+           STOP RUN.
+
+       DISPLAY-LOOKUP-RESULT.
+           DISPLAY "MID:       " IX-MID.
+           DISPLAY "NAME:      " IX-NAME.
+           DISPLAY "PRINCIPAL: " IX-P.
+           DISPLAY "APR:       " IX-APR.
+           DISPLAY "TERM:      " IX-MONTH.
+           IF IX-MONTH = 0
+               DISPLAY "PAYMENT:   CANNOT COMPUTE -- ZERO TERM"
+           ELSE
+               MULTIPLY IX-P BY IX-APR GIVING WS-MORT
+               DIVIDE IX-MONTH INTO WS-MORT GIVING WS-PAYMENT
+               DISPLAY "PAYMENT:   " WS-PAYMENT
+           END-IF.
