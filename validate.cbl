@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE.
+
+      *> Front-end screening pass for the daily INCOME extract. Runs
+      *> ahead of CALC: every record that fails a sanity check (zero
+      *> or non-numeric MID/P/APR/MONTH, a non-positive APR) goes to
+      *> EXCEPTFILE with a reason instead of CLEANFILE, so CALC's
+      *> real run only ever sees clean data.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INCOME ASSIGN TO INCOME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CLEANFILE ASSIGN TO CLEANFILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT EXCEPTFILE ASSIGN TO EXCEPTFILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INCOME.
+       01 INCOME-FILE.
+           COPY INCREC.
+
+       FD CLEANFILE.
+       01 CLEAN-REC PIC X(51).
+
+       FD EXCEPTFILE.
+       01 EXCEPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INCOME.
+           COPY INCREC
+               REPLACING ==MID== BY ==WS-MID==
+                         ==NAME== BY ==WS-NAME==
+                         ==P== BY ==WS-P==
+                         ==APR== BY ==WS-APR==
+                         ==MONTH== BY ==WS-MONTH==
+                         ==ESCROW== BY ==WS-ESCROW==
+                         ==TAX-AMT== BY ==WS-TAX-AMT==
+                         ==LOAN-TYPE== BY ==WS-LOAN-TYPE==.
+       01 WS-EOF PIC A(1).
+       01 WS-REASON PIC X(40).
+       01 WS-IS-BAD PIC A(1).
+       01 WS-RPT-LINE PIC X(80).
+
+       01 WS-READ-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-CLEAN-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-TOTALS-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT INCOME.
+           OPEN OUTPUT CLEANFILE.
+           OPEN OUTPUT EXCEPTFILE.
+           MOVE SPACE TO EXCEPT-REC.
+           STRING "MID NAME           REASON"
+               DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+           READ INCOME INTO WS-INCOME
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           PERFORM UNTIL WS-EOF = 'Y'
+               ADD 1 TO WS-READ-COUNT
+               PERFORM SCREEN-RECORD
+               IF WS-IS-BAD = 'Y'
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   ADD 1 TO WS-CLEAN-COUNT
+                   MOVE WS-INCOME TO CLEAN-REC
+                   WRITE CLEAN-REC
+               END-IF
+               READ INCOME INTO WS-INCOME
+                 AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+           MOVE SPACE TO WS-TOTALS-LINE.
+           STRING "RECORDS READ: " WS-READ-COUNT
+               "  CLEAN: " WS-CLEAN-COUNT
+               "  REJECTED: " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO WS-TOTALS-LINE.
+           DISPLAY WS-TOTALS-LINE.
+           MOVE WS-TOTALS-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+           CLOSE INCOME.
+           CLOSE CLEANFILE.
+           CLOSE EXCEPTFILE.
+           STOP RUN.
+
+       SCREEN-RECORD.
+           MOVE 'N' TO WS-IS-BAD.
+           MOVE SPACE TO WS-REASON.
+           IF WS-MID NOT NUMERIC
+               MOVE 'Y' TO WS-IS-BAD
+               MOVE "MID IS NON-NUMERIC" TO WS-REASON
+           ELSE IF WS-MID = 0
+               MOVE 'Y' TO WS-IS-BAD
+               MOVE "MID OUT OF RANGE" TO WS-REASON
+           END-IF.
+           IF WS-IS-BAD = 'N'
+               IF WS-P NOT NUMERIC
+                   MOVE 'Y' TO WS-IS-BAD
+                   MOVE "P IS NON-NUMERIC" TO WS-REASON
+               ELSE IF WS-P = 0
+                   MOVE 'Y' TO WS-IS-BAD
+                   MOVE "P IS ZERO" TO WS-REASON
+               END-IF
+           END-IF.
+           IF WS-IS-BAD = 'N'
+               IF WS-APR NOT NUMERIC
+                   MOVE 'Y' TO WS-IS-BAD
+                   MOVE "APR IS NON-NUMERIC" TO WS-REASON
+               ELSE IF WS-APR NOT > 0
+                   MOVE 'Y' TO WS-IS-BAD
+                   MOVE "APR IS ZERO OR NEGATIVE" TO WS-REASON
+               END-IF
+           END-IF.
+           IF WS-IS-BAD = 'N'
+               IF WS-MONTH NOT NUMERIC
+                   MOVE 'Y' TO WS-IS-BAD
+                   MOVE "MONTH IS NON-NUMERIC" TO WS-REASON
+               ELSE IF WS-MONTH = 0
+                   MOVE 'Y' TO WS-IS-BAD
+                   MOVE "MONTH IS ZERO" TO WS-REASON
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE SPACE TO EXCEPT-REC.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING WS-MID "  " WS-NAME " " WS-REASON
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           MOVE WS-RPT-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC.
