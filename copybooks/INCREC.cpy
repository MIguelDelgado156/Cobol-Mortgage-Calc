@@ -0,0 +1,29 @@
+      *> Shared income-record layout for CALC, AMORT, VALIDATE,
+      *> MGMTRPT and LOOKUP. COPY this into the FD as-is; COPY it
+      *> into WORKING-STORAGE with REPLACING to pick up the WS-
+      *> prefix on every field, the way the rest of this record
+      *> is addressed everywhere else in the source.
+         05 MID PIC 9(3).
+         05 FILLER PIC X(1).
+         05 NAME PIC A(14).
+         05 FILLER PIC X(1).
+         05 P PIC 9(6).
+         05 FILLER PIC X(1).
+      *> Annual percentage rate, stated as a percent, e.g. 5.00
+      *> means 5%. AMORT divides this by 1200 to reach a monthly
+      *> decimal rate for its compounding formula. CALC, MGMTRPT
+      *> and LOOKUP do not perform that conversion -- their payment
+      *> figure is a deliberately simplified principal-times-rate
+      *> estimate carried over from before AMORT existed, not a
+      *> true amortized payment, and multiplying by the percent
+      *> value as-is is intentional for that estimate. See AMORT
+      *> for the real schedule.
+         05 APR PIC S9(1)V9(2).
+         05 FILLER PIC X(1).
+         05 MONTH PIC 9(2).
+         05 FILLER PIC X(1).
+         05 ESCROW PIC 9(5)V9(2).
+         05 FILLER PIC X(1).
+         05 TAX-AMT PIC 9(5)V9(2).
+         05 FILLER PIC X(1).
+         05 LOAN-TYPE PIC X(2).
