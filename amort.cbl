@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORT.
+
+      *> Builds a real month-by-month amortization schedule per loan
+      *> from INCOME -- payment, interest portion, principal portion
+      *> and remaining balance -- using the standard compounding
+      *> formula against WS-P, WS-APR (a percent, e.g. 5.00 = 5%,
+      *> converted to a monthly decimal rate) and WS-MONTH as term.
+      *> Unlike CALC's quick estimate, this is the authoritative
+      *> per-period breakdown for a loan.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INCOME ASSIGN TO INCOME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SCHEDULE ASSIGN TO SCHEDULE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INCOME.
+       01 INCOME-FILE.
+           COPY INCREC.
+
+       FD SCHEDULE.
+       01 SCHEDULE-REC PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INCOME.
+           COPY INCREC
+               REPLACING ==MID== BY ==WS-MID==
+                         ==NAME== BY ==WS-NAME==
+                         ==P== BY ==WS-P==
+                         ==APR== BY ==WS-APR==
+                         ==MONTH== BY ==WS-MONTH==
+                         ==ESCROW== BY ==WS-ESCROW==
+                         ==TAX-AMT== BY ==WS-TAX-AMT==
+                         ==LOAN-TYPE== BY ==WS-LOAN-TYPE==.
+       01 WS-EOF PIC A(1).
+       01 WS-REPORT-LINE PIC X(150).
+
+       01 WS-MONTHLY-RATE PIC S9(3)V9(8).
+       01 WS-RATE-FACTOR PIC S9(5)V9(8).
+       01 WS-PAYMENT-NUM PIC S9(11)V9(8).
+       01 WS-PAYMENT-DEN PIC S9(5)V9(8).
+       01 WS-PAYMENT PIC S9(7)V99.
+       01 WS-BALANCE PIC S9(7)V99.
+       01 WS-INTEREST-PORTION PIC S9(7)V99.
+       01 WS-PRINCIPAL-PORTION PIC S9(7)V99.
+       01 WS-PERIOD PIC 9(3).
+       01 WS-PERIOD-DISP PIC ZZ9.
+       01 WS-PAYMENT-DISP PIC $,$$$,$$$,$$9.99CR.
+       01 WS-INTEREST-DISP PIC $,$$$,$$$,$$9.99CR.
+       01 WS-PRINCIPAL-DISP PIC $,$$$,$$$,$$9.99CR.
+       01 WS-BALANCE-DISP PIC $,$$$,$$$,$$9.99CR.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT INCOME.
+           OPEN OUTPUT SCHEDULE.
+           MOVE SPACE TO WS-REPORT-LINE.
+           STRING "MID NAME           PER  PAYMENT INTEREST"
+               " PRINCIPAL  BALANCE"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO SCHEDULE-REC.
+           WRITE SCHEDULE-REC.
+           READ INCOME INTO WS-INCOME
+             AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM BUILD-SCHEDULE-FOR-LOAN
+               READ INCOME INTO WS-INCOME
+                 AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE INCOME.
+           CLOSE SCHEDULE.
+           STOP RUN.
+
+       BUILD-SCHEDULE-FOR-LOAN.
+           IF WS-MONTH = 0
+               DISPLAY "AMORT: skipping " WS-NAME " - zero term"
+           ELSE
+               COMPUTE WS-MONTHLY-RATE = WS-APR / 1200
+               MOVE WS-P TO WS-BALANCE
+               IF WS-MONTHLY-RATE = 0
+                   COMPUTE WS-PAYMENT = WS-P / WS-MONTH
+               ELSE
+                   COMPUTE WS-RATE-FACTOR =
+                       (1 + WS-MONTHLY-RATE) ** WS-MONTH
+                   COMPUTE WS-PAYMENT-NUM =
+                       WS-P * WS-MONTHLY-RATE * WS-RATE-FACTOR
+                   COMPUTE WS-PAYMENT-DEN = WS-RATE-FACTOR - 1
+                   COMPUTE WS-PAYMENT ROUNDED =
+                       WS-PAYMENT-NUM / WS-PAYMENT-DEN
+               END-IF
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                   UNTIL WS-PERIOD > WS-MONTH
+                   COMPUTE WS-INTEREST-PORTION ROUNDED =
+                       WS-BALANCE * WS-MONTHLY-RATE
+                   COMPUTE WS-PRINCIPAL-PORTION =
+                       WS-PAYMENT - WS-INTEREST-PORTION
+                   IF WS-PERIOD = WS-MONTH
+                       MOVE WS-BALANCE TO WS-PRINCIPAL-PORTION
+                       COMPUTE WS-PAYMENT =
+                           WS-PRINCIPAL-PORTION + WS-INTEREST-PORTION
+                   END-IF
+                   COMPUTE WS-BALANCE =
+                       WS-BALANCE - WS-PRINCIPAL-PORTION
+                   PERFORM WRITE-SCHEDULE-LINE
+               END-PERFORM
+           END-IF.
+
+       WRITE-SCHEDULE-LINE.
+           MOVE WS-PERIOD TO WS-PERIOD-DISP.
+           MOVE WS-PAYMENT TO WS-PAYMENT-DISP.
+           MOVE WS-INTEREST-PORTION TO WS-INTEREST-DISP.
+           MOVE WS-PRINCIPAL-PORTION TO WS-PRINCIPAL-DISP.
+           MOVE WS-BALANCE TO WS-BALANCE-DISP.
+           MOVE SPACE TO WS-REPORT-LINE.
+           STRING WS-MID "  " WS-NAME " " WS-PERIOD-DISP "  "
+               WS-PAYMENT-DISP "  " WS-INTEREST-DISP "  "
+               WS-PRINCIPAL-DISP "  " WS-BALANCE-DISP
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO SCHEDULE-REC.
+           WRITE SCHEDULE-REC.
